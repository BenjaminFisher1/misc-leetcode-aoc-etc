@@ -2,15 +2,15 @@
        PROGRAM-ID. KATA.
        DATA DIVISION.
        LINKAGE SECTION.
-       01 A           PIC X(4).
-       01 B           PIC X(5).
-       01 NAME        PIC X(9).
-       PROCEDURE DIVISION USING A B NAME.
-          MOVE "code" TO A.
-          MOVE "wa.rs" TO B.
+       COPY NAMEREC.
+       PROCEDURE DIVISION USING A B NAME NAME-OVERFLOW-SW.
           STRING A DELIMITED BY SIZE
                  B DELIMITED BY SIZE
             INTO NAME
+            ON OVERFLOW
+               MOVE "Y" TO NAME-OVERFLOW-SW
+            NOT ON OVERFLOW
+               MOVE "N" TO NAME-OVERFLOW-SW
           END-STRING.
           goback.
-       END PROGRAM KATA. 
\ No newline at end of file
+       END PROGRAM KATA.
