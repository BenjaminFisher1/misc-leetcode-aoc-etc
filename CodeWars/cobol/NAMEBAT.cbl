@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMEBAT.
+      ******************************************************
+      * Batch driver for KATA.  Reads a transaction file of
+      * A/B code pairs, edits each pair against the A/B field
+      * widths, calls KATA once per good pair, and writes
+      * every resulting NAME to an output file.  Pairs that
+      * fail the edit are written to a reject report with a
+      * reason code instead of being passed to KATA.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT NAME-OUT-FILE ASSIGN TO NAMEOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAMEOUT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT NAME-MASTER-FILE ASSIGN TO MASTIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NM-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHKPT-RRN
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-A                PIC X(10).
+           05 TR-B                PIC X(10).
+       FD  NAME-OUT-FILE.
+       01  NAME-OUT-RECORD        PIC X(9).
+       FD  NAME-MASTER-FILE.
+           COPY NAMEMSTR.
+       FD  REJECT-FILE.
+           COPY NAMEREJ
+               REPLACING REJECT-RECORD BY REJECT-OUT-RECORD
+                         RJ-A            BY RO-A
+                         RJ-B            BY RO-B
+                         RJ-REASON-CODE  BY RO-REASON-CODE
+                         RJ-REASON-TEXT  BY RO-REASON-TEXT
+                         RJ-DATE         BY RO-DATE.
+      * CHKPT holds a single record (RRN 1) rewritten in place
+      * after every input record, not one row per transaction -
+      * a 100,000-record run costs one rewrite, not a file that
+      * grows to 100,000 lines and is re-read sequentially on
+      * restart.  It carries today's run date and the last
+      * input record number fully processed under that date; a
+      * checkpoint left over from an earlier day is ignored (see
+      * 1100-READ-CHECKPOINT) instead of being treated as a
+      * genuine restart of today's TRANSIN.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CK-DATE             PIC 9(8).
+           05 CK-REC-NO           PIC 9(8).
+       FD  AUDIT-FILE.
+           COPY NAMEAUD.
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS        PIC XX.
+       01  WS-NAMEOUT-STATUS      PIC XX.
+       01  WS-REJECT-STATUS       PIC XX.
+       01  WS-MASTER-STATUS       PIC XX.
+       01  WS-CHKPT-STATUS        PIC XX.
+       01  WS-CHKPT-RRN           PIC 9(4)        VALUE 1.
+       01  WS-AUDIT-STATUS        PIC XX.
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-RUN-TIME            PIC 9(6).
+       01  WS-EOF-SW              PIC X           VALUE "N".
+           88 WS-EOF                              VALUE "Y".
+       01  WS-REC-NO               PIC 9(8)       VALUE ZERO.
+       01  WS-RESTART-REC-NO       PIC 9(8)       VALUE ZERO.
+       01  WS-RESTART-SW           PIC X           VALUE "N".
+           88 WS-RESTART                           VALUE "Y".
+       01  WS-VALID-SW            PIC X           VALUE "Y".
+           88 WS-VALID                            VALUE "Y".
+           88 WS-NOT-VALID                        VALUE "N".
+       01  WS-A-LEN                PIC 99         VALUE ZERO.
+       01  WS-B-LEN                PIC 99         VALUE ZERO.
+       01  WS-A-TRIM                PIC X(10).
+       01  WS-B-TRIM                PIC X(10).
+       01  WS-A-EMBED-CT            PIC 99         VALUE ZERO.
+       01  WS-B-EMBED-CT            PIC 99         VALUE ZERO.
+       COPY NAMEREC
+           REPLACING A              BY WS-A
+                     B              BY WS-B
+                     NAME           BY WS-NAME
+                     NAME-OVERFLOW-SW BY WS-NAME-OVERFLOW-SW.
+       01  WS-REASON-CODE         PIC X(2).
+       01  WS-REASON-TEXT         PIC X(30).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-READ-CHECKPOINT.
+           PERFORM 1150-OPEN-OUTPUT-FILES.
+           PERFORM UNTIL WS-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-REC-NO
+                       IF WS-REC-NO > WS-RESTART-REC-NO
+                           PERFORM 1500-VALIDATE-TRANS
+                           IF WS-VALID
+                               PERFORM 2000-BUILD-NAME
+                           ELSE
+                               PERFORM 2500-WRITE-REJECT
+                           END-IF
+                           PERFORM 2700-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM 9000-CLOSE-FILES.
+           STOP RUN.
+      * NAMEOUT and REJOUT are not opened here - whether they
+      * should be truncated (a fresh run) or appended to (a
+      * restart of today's run) is not known until the
+      * checkpoint is read in 1100-READ-CHECKPOINT, so they are
+      * opened afterward in 1150-OPEN-OUTPUT-FILES.
+       1000-OPEN-FILES.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "NAMEBAT: UNABLE TO OPEN TRANSIN, STATUS "
+                       WS-TRANS-STATUS
+               STOP RUN
+           END-IF.
+           OPEN I-O NAME-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT NAME-MASTER-FILE
+               CLOSE NAME-MASTER-FILE
+               OPEN I-O NAME-MASTER-FILE
+           END-IF.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "NAMEBAT: UNABLE TO OPEN MASTIO, STATUS "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "NAMEBAT: UNABLE TO OPEN CHKPT, STATUS "
+                       WS-CHKPT-STATUS
+               STOP RUN
+           END-IF.
+      * CHKPT holds at most one record (RRN 1) - the date and
+      * record number of the last input record fully processed
+      * on the prior run of today's TRANSIN.  Records up to and
+      * including that number are skipped.  A CHKPT record left
+      * over from a different (earlier) run date is stale and is
+      * not an honest restart of today's file, so it is ignored;
+      * WS-RESTART stays "N" and 1150-OPEN-OUTPUT-FILES truncates
+      * NAMEOUT/REJOUT instead of appending to yesterday's rows.
+       1100-READ-CHECKPOINT.
+           MOVE 1 TO WS-CHKPT-RRN.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CK-DATE = WS-RUN-DATE
+                       SET WS-RESTART TO TRUE
+                       MOVE CK-REC-NO TO WS-RESTART-REC-NO
+                   END-IF
+           END-READ.
+       1150-OPEN-OUTPUT-FILES.
+           IF WS-RESTART
+               OPEN EXTEND NAME-OUT-FILE
+               IF WS-NAMEOUT-STATUS NOT = "00"
+                   OPEN OUTPUT NAME-OUT-FILE
+               END-IF
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-STATUS NOT = "00"
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT NAME-OUT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF WS-NAMEOUT-STATUS NOT = "00"
+               DISPLAY "NAMEBAT: UNABLE TO OPEN NAMEOUT, STATUS "
+                       WS-NAMEOUT-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "NAMEBAT: UNABLE TO OPEN REJOUT, STATUS "
+                       WS-REJECT-STATUS
+               STOP RUN
+           END-IF.
+      * WS-A-LEN/WS-B-LEN must be the true significant length of
+      * the field, not the length of its leading non-blank
+      * prefix - "BEFORE INITIAL SPACE" undercounts a value with
+      * an embedded space (e.g. "AB CDEFG" tallies 2, not 8),
+      * which let a too-long value with an embedded space slip
+      * past the WS-A-LEN > 4 check and get silently truncated by
+      * the MOVE TR-A TO WS-A in 2000-BUILD-NAME - exactly the
+      * defect request 001 exists to prevent.  FUNCTION TRIM
+      * strips only the leading/trailing padding, so LENGTH of
+      * the trimmed value is the true length including any
+      * embedded space; the embedded space itself is then a
+      * distinct edit failure (reason 07/08) rather than being
+      * folded into the length check.
+       1500-VALIDATE-TRANS.
+           SET WS-VALID TO TRUE.
+           MOVE ZERO TO WS-A-LEN.
+           MOVE ZERO TO WS-B-LEN.
+           MOVE ZERO TO WS-A-EMBED-CT.
+           MOVE ZERO TO WS-B-EMBED-CT.
+           MOVE FUNCTION TRIM(TR-A) TO WS-A-TRIM.
+           MOVE FUNCTION TRIM(TR-B) TO WS-B-TRIM.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(TR-A)) TO WS-A-LEN.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(TR-B)) TO WS-B-LEN.
+           IF WS-A-LEN > ZERO
+               INSPECT WS-A-TRIM (1:WS-A-LEN) TALLYING WS-A-EMBED-CT
+                   FOR ALL SPACE
+           END-IF.
+           IF WS-B-LEN > ZERO
+               INSPECT WS-B-TRIM (1:WS-B-LEN) TALLYING WS-B-EMBED-CT
+                   FOR ALL SPACE
+           END-IF.
+           EVALUATE TRUE
+               WHEN WS-A-LEN = ZERO
+                   SET WS-NOT-VALID TO TRUE
+                   MOVE "01" TO WS-REASON-CODE
+                   MOVE "A FIELD BLANK" TO WS-REASON-TEXT
+               WHEN WS-A-EMBED-CT > ZERO
+                   SET WS-NOT-VALID TO TRUE
+                   MOVE "07" TO WS-REASON-CODE
+                   MOVE "A FIELD HAS EMBEDDED SPACE" TO WS-REASON-TEXT
+               WHEN WS-A-LEN > 4
+                   SET WS-NOT-VALID TO TRUE
+                   MOVE "02" TO WS-REASON-CODE
+                   MOVE "A FIELD TOO LONG" TO WS-REASON-TEXT
+               WHEN WS-B-LEN = ZERO
+                   SET WS-NOT-VALID TO TRUE
+                   MOVE "03" TO WS-REASON-CODE
+                   MOVE "B FIELD BLANK" TO WS-REASON-TEXT
+               WHEN WS-B-EMBED-CT > ZERO
+                   SET WS-NOT-VALID TO TRUE
+                   MOVE "08" TO WS-REASON-CODE
+                   MOVE "B FIELD HAS EMBEDDED SPACE" TO WS-REASON-TEXT
+               WHEN WS-B-LEN > 5
+                   SET WS-NOT-VALID TO TRUE
+                   MOVE "04" TO WS-REASON-CODE
+                   MOVE "B FIELD TOO LONG" TO WS-REASON-TEXT
+           END-EVALUATE.
+       2000-BUILD-NAME.
+           MOVE TR-A TO WS-A.
+           MOVE TR-B TO WS-B.
+           CALL "KATA" USING WS-A WS-B WS-NAME WS-NAME-OVERFLOW-SW.
+           PERFORM 2600-WRITE-AUDIT.
+           IF WS-NAME-OVERFLOW-SW = "Y"
+               MOVE "06" TO WS-REASON-CODE
+               MOVE "NAME STRING OVERFLOW" TO WS-REASON-TEXT
+               PERFORM 2500-WRITE-REJECT
+           ELSE
+               MOVE WS-NAME TO NM-NAME
+               READ NAME-MASTER-FILE
+               IF WS-MASTER-STATUS = "00"
+                   MOVE "05" TO WS-REASON-CODE
+                   MOVE "DUPLICATE NAME" TO WS-REASON-TEXT
+                   PERFORM 2500-WRITE-REJECT
+               ELSE
+                   MOVE WS-A TO NM-A
+                   MOVE WS-B TO NM-B
+                   MOVE WS-RUN-DATE TO NM-DATE
+                   MOVE SPACE TO NM-STATUS
+                   WRITE NAME-MASTER-RECORD
+                   MOVE WS-NAME TO NAME-OUT-RECORD
+                   WRITE NAME-OUT-RECORD
+               END-IF
+           END-IF.
+       2500-WRITE-REJECT.
+           MOVE TR-A TO RO-A.
+           MOVE TR-B TO RO-B.
+           MOVE WS-REASON-CODE TO RO-REASON-CODE.
+           MOVE WS-REASON-TEXT TO RO-REASON-TEXT.
+           MOVE WS-RUN-DATE TO RO-DATE.
+           WRITE REJECT-OUT-RECORD.
+       2600-WRITE-AUDIT.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-A TO AU-A.
+           MOVE WS-B TO AU-B.
+           MOVE WS-NAME TO AU-NAME.
+           MOVE WS-RUN-DATE TO AU-DATE.
+           MOVE WS-RUN-TIME TO AU-TIME.
+           WRITE AUDIT-OUT-RECORD.
+       2700-WRITE-CHECKPOINT.
+           MOVE 1 TO WS-CHKPT-RRN.
+           MOVE WS-RUN-DATE TO CK-DATE.
+           MOVE WS-REC-NO TO CK-REC-NO.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+       9000-CLOSE-FILES.
+           CLOSE TRANS-FILE.
+           CLOSE NAME-OUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE NAME-MASTER-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE AUDIT-FILE.
+       END PROGRAM NAMEBAT.
