@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMEMAINT.
+      ******************************************************
+      * Online maintenance transaction for the NAME master.
+      * Lets an operator look up a NAME, see the A/B pair it
+      * was built from, and either correct the pair and
+      * regenerate NAME through KATA, or mark the record
+      * voided, without a batch rerun.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-MASTER-FILE ASSIGN TO MASTIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NM-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-MASTER-FILE.
+           COPY NAMEMSTR.
+       FD  AUDIT-FILE.
+           COPY NAMEAUD.
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS        PIC XX.
+       01  WS-AUDIT-STATUS         PIC XX.
+       01  WS-RUN-DATE             PIC 9(8).
+       01  WS-RUN-TIME             PIC 9(6).
+       01  WS-QUIT-SW              PIC X           VALUE "N".
+           88 WS-QUIT                              VALUE "Y".
+       01  WS-FOUND-SW             PIC X           VALUE "N".
+           88 WS-FOUND                             VALUE "Y"
+               WHEN SET TO FALSE IS "N".
+       01  WS-SCR-NAME             PIC X(9).
+       01  WS-SCR-STATUS           PIC X.
+       01  WS-SCR-ACTION           PIC X.
+       01  WS-SCR-MSG              PIC X(60).
+       01  WS-VALID-SW             PIC X           VALUE "Y".
+           88 WS-VALID                             VALUE "Y".
+           88 WS-NOT-VALID                         VALUE "N".
+       COPY NAMEREC
+           REPLACING A              BY WS-A
+                     B              BY WS-B
+                     NAME           BY WS-NAME
+                     NAME-OVERFLOW-SW BY WS-NAME-OVERFLOW-SW.
+       SCREEN SECTION.
+       01  SCR-LOOKUP.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "NAME MAINTENANCE - LOOKUP".
+           05 LINE 3 COLUMN 1 VALUE "NAME (BLANK TO QUIT): ".
+           05 LINE 3 COLUMN 23 PIC X(9) USING WS-SCR-NAME.
+       01  SCR-DETAIL.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "NAME MAINTENANCE - DETAIL".
+           05 LINE 3 COLUMN 1 VALUE "NAME:   ".
+           05 LINE 3 COLUMN 10 PIC X(9) FROM WS-SCR-NAME.
+           05 LINE 4 COLUMN 1 VALUE "A:      ".
+           05 LINE 4 COLUMN 10 PIC X(4) USING WS-A.
+           05 LINE 5 COLUMN 1 VALUE "B:      ".
+           05 LINE 5 COLUMN 10 PIC X(5) USING WS-B.
+           05 LINE 6 COLUMN 1 VALUE "STATUS: ".
+           05 LINE 6 COLUMN 10 PIC X(1) FROM WS-SCR-STATUS.
+           05 LINE 8 COLUMN 1
+               VALUE "ACTION - C=CORRECT  V=VOID  OTHER=SKIP: ".
+           05 LINE 8 COLUMN 42 PIC X(1) USING WS-SCR-ACTION.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1000-OPEN-MASTER.
+           PERFORM UNTIL WS-QUIT
+               PERFORM 2000-GET-NAME
+               IF NOT WS-QUIT
+                   PERFORM 3000-LOOKUP-NAME
+                   IF WS-FOUND
+                       PERFORM 4000-SHOW-AND-ACT
+                   ELSE
+                       MOVE "NAME NOT FOUND ON MASTER FILE"
+                           TO WS-SCR-MSG
+                       DISPLAY WS-SCR-MSG
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE NAME-MASTER-FILE.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+       1000-OPEN-MASTER.
+           OPEN I-O NAME-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT NAME-MASTER-FILE
+               CLOSE NAME-MASTER-FILE
+               OPEN I-O NAME-MASTER-FILE
+           END-IF.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "NAMEMAINT: UNABLE TO OPEN MASTIO, STATUS "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+       2000-GET-NAME.
+           MOVE SPACES TO WS-SCR-NAME.
+           DISPLAY SCR-LOOKUP.
+           ACCEPT SCR-LOOKUP.
+           IF WS-SCR-NAME = SPACES
+               SET WS-QUIT TO TRUE
+           END-IF.
+       3000-LOOKUP-NAME.
+           MOVE WS-SCR-NAME TO NM-NAME.
+           READ NAME-MASTER-FILE
+               INVALID KEY
+                   SET WS-FOUND TO FALSE
+               NOT INVALID KEY
+                   SET WS-FOUND TO TRUE
+           END-READ.
+       4000-SHOW-AND-ACT.
+           MOVE NM-A TO WS-A.
+           MOVE NM-B TO WS-B.
+           MOVE NM-STATUS TO WS-SCR-STATUS.
+           MOVE SPACES TO WS-SCR-ACTION.
+           DISPLAY SCR-DETAIL.
+           ACCEPT SCR-DETAIL.
+           EVALUATE WS-SCR-ACTION
+               WHEN "C"
+                   PERFORM 5000-CORRECT-PAIR
+               WHEN "V"
+                   PERFORM 6000-VOID-RECORD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      * Re-applies the same A/B blank check 1500-VALIDATE-TRANS
+      * makes NAMEBAT perform on a batch transaction, so an
+      * operator typing over the A or B field with blanks cannot
+      * drive KATA off a blank pair the way a batch transaction
+      * could not.  The too-long checks NAMEBAT also makes are not
+      * repeated here since WS-A/WS-B are already the copybook's
+      * fixed PIC X(4)/X(5), not the wider PIC X(10) transaction
+      * fields, so they cannot arrive overlength in the first
+      * place.
+       5000-CORRECT-PAIR.
+           PERFORM 5050-VALIDATE-PAIR.
+           IF WS-NOT-VALID
+               DISPLAY WS-SCR-MSG
+           ELSE
+               PERFORM 5100-APPLY-CORRECTION
+           END-IF.
+       5050-VALIDATE-PAIR.
+           SET WS-VALID TO TRUE.
+           EVALUATE TRUE
+               WHEN WS-A = SPACES
+                   SET WS-NOT-VALID TO TRUE
+                   MOVE "A FIELD BLANK, CORRECTION NOT APPLIED"
+                       TO WS-SCR-MSG
+               WHEN WS-B = SPACES
+                   SET WS-NOT-VALID TO TRUE
+                   MOVE "B FIELD BLANK, CORRECTION NOT APPLIED"
+                       TO WS-SCR-MSG
+           END-EVALUATE.
+       5100-APPLY-CORRECTION.
+           CALL "KATA" USING WS-A WS-B WS-NAME WS-NAME-OVERFLOW-SW.
+           PERFORM 5600-WRITE-AUDIT.
+           IF WS-NAME-OVERFLOW-SW = "Y"
+               MOVE "CORRECTED PAIR OVERFLOWS NAME, NOT APPLIED"
+                   TO WS-SCR-MSG
+               DISPLAY WS-SCR-MSG
+           ELSE
+               IF WS-NAME = NM-NAME
+                   MOVE WS-A TO NM-A
+                   MOVE WS-B TO NM-B
+                   REWRITE NAME-MASTER-RECORD
+                   MOVE "RECORD CORRECTED" TO WS-SCR-MSG
+                   DISPLAY WS-SCR-MSG
+               ELSE
+                   PERFORM 5500-REISSUE-NAME
+               END-IF
+           END-IF.
+       5500-REISSUE-NAME.
+           MOVE WS-NAME TO NM-NAME.
+           READ NAME-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "NEW NAME ALREADY ON FILE, NOT APPLIED"
+                       TO WS-SCR-MSG
+                   DISPLAY WS-SCR-MSG
+           END-READ.
+           IF WS-MASTER-STATUS NOT = "00"
+               MOVE WS-SCR-NAME TO NM-NAME
+               DELETE NAME-MASTER-FILE RECORD
+               MOVE WS-NAME TO NM-NAME
+               MOVE WS-A TO NM-A
+               MOVE WS-B TO NM-B
+               MOVE WS-RUN-DATE TO NM-DATE
+               MOVE SPACE TO NM-STATUS
+               WRITE NAME-MASTER-RECORD
+               MOVE "RECORD REISSUED UNDER NEW NAME" TO WS-SCR-MSG
+               DISPLAY WS-SCR-MSG
+           END-IF.
+       5600-WRITE-AUDIT.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-A TO AU-A.
+           MOVE WS-B TO AU-B.
+           MOVE WS-NAME TO AU-NAME.
+           MOVE WS-RUN-DATE TO AU-DATE.
+           MOVE WS-RUN-TIME TO AU-TIME.
+           WRITE AUDIT-OUT-RECORD.
+       6000-VOID-RECORD.
+           MOVE NM-A TO WS-A.
+           MOVE NM-B TO WS-B.
+           MOVE NM-NAME TO WS-NAME.
+           MOVE "V" TO NM-STATUS.
+           REWRITE NAME-MASTER-RECORD.
+           PERFORM 5600-WRITE-AUDIT.
+           MOVE "RECORD VOIDED" TO WS-SCR-MSG.
+           DISPLAY WS-SCR-MSG.
+       END PROGRAM NAMEMAINT.
