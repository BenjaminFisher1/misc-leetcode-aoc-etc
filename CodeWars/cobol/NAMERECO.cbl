@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMERECO.
+      ******************************************************
+      * Reconciles the NAME values issued here against an
+      * extract from the downstream system of record.  Both
+      * inputs are read in ascending NAME key order and
+      * matched; anything issued here but missing downstream,
+      * or present downstream but missing here, is written to
+      * the break report.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-MASTER-FILE ASSIGN TO MASTIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NM-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT DOWNSTREAM-FILE ASSIGN TO DWNEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DOWN-STATUS.
+           SELECT BREAK-FILE ASSIGN TO RECBRK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BREAK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-MASTER-FILE.
+           COPY NAMEMSTR.
+       FD  DOWNSTREAM-FILE.
+       01  DOWNSTREAM-RECORD.
+           05 DE-NAME              PIC X(9).
+       FD  BREAK-FILE.
+       01  BREAK-OUT-RECORD.
+           05 BR-NAME              PIC X(9).
+           05 FILLER                PIC X.
+           05 BR-REASON             PIC X(30).
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS        PIC XX.
+       01  WS-DOWN-STATUS          PIC XX.
+       01  WS-BREAK-STATUS         PIC XX.
+       01  WS-MASTER-KEY           PIC X(9)        VALUE HIGH-VALUES.
+       01  WS-DOWN-KEY             PIC X(9)        VALUE HIGH-VALUES.
+       01  WS-HIGH-KEY             PIC X(9)        VALUE HIGH-VALUES.
+       01  WS-DOWN-PREV-KEY        PIC X(9)        VALUE LOW-VALUES.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-READ-MASTER.
+           PERFORM 1200-READ-DOWNSTREAM.
+           PERFORM UNTIL WS-MASTER-KEY = WS-HIGH-KEY
+                     AND WS-DOWN-KEY = WS-HIGH-KEY
+               EVALUATE TRUE
+                   WHEN WS-MASTER-KEY < WS-DOWN-KEY
+                       MOVE WS-MASTER-KEY TO BR-NAME
+                       MOVE "ISSUED HERE, MISSING DOWNSTREAM"
+                           TO BR-REASON
+                       WRITE BREAK-OUT-RECORD
+                       PERFORM 1100-READ-MASTER
+                   WHEN WS-MASTER-KEY > WS-DOWN-KEY
+                       MOVE WS-DOWN-KEY TO BR-NAME
+                       MOVE "ON DOWNSTREAM, MISSING HERE"
+                           TO BR-REASON
+                       WRITE BREAK-OUT-RECORD
+                       PERFORM 1200-READ-DOWNSTREAM
+                   WHEN OTHER
+                       PERFORM 1100-READ-MASTER
+                       PERFORM 1200-READ-DOWNSTREAM
+               END-EVALUATE
+           END-PERFORM.
+           PERFORM 9000-CLOSE-FILES.
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT NAME-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "NAMERECO: UNABLE TO OPEN MASTIO, STATUS "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT DOWNSTREAM-FILE.
+           IF WS-DOWN-STATUS NOT = "00"
+               DISPLAY "NAMERECO: UNABLE TO OPEN DWNEXT, STATUS "
+                       WS-DOWN-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT BREAK-FILE.
+           IF WS-BREAK-STATUS NOT = "00"
+               DISPLAY "NAMERECO: UNABLE TO OPEN RECBRK, STATUS "
+                       WS-BREAK-STATUS
+               STOP RUN
+           END-IF.
+      * Voided records do not represent a live issued NAME, so
+      * they are skipped as if they were never written.  The
+      * skip loop reads in place rather than performing itself,
+      * since NAMERECO is not compiled RECURSIVE.
+       1100-READ-MASTER.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-MASTER-STATUS NOT = "00"
+                      OR NM-STATUS NOT = "V"
+               READ NAME-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE HIGH-VALUES TO WS-MASTER-KEY
+                   NOT AT END
+                       MOVE NM-NAME TO WS-MASTER-KEY
+               END-READ
+           END-PERFORM.
+      * DWNEXT must arrive in ascending NAME order for the
+      * low/high key match-merge above to be meaningful; an
+      * out-of-order extract would otherwise produce a garbage
+      * break report with no warning, so the sequence is
+      * checked on every read and the run is abended if it is
+      * violated.
+       1200-READ-DOWNSTREAM.
+           READ DOWNSTREAM-FILE
+               AT END
+                   MOVE HIGH-VALUES TO WS-DOWN-KEY
+               NOT AT END
+                   MOVE DE-NAME TO WS-DOWN-KEY
+           END-READ.
+           IF WS-DOWN-STATUS = "00" AND WS-DOWN-KEY < WS-DOWN-PREV-KEY
+               DISPLAY "NAMERECO: DWNEXT OUT OF SEQUENCE AT KEY "
+                       WS-DOWN-KEY
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-DOWN-KEY TO WS-DOWN-PREV-KEY.
+       9000-CLOSE-FILES.
+           CLOSE NAME-MASTER-FILE.
+           CLOSE DOWNSTREAM-FILE.
+           CLOSE BREAK-FILE.
+       END PROGRAM NAMERECO.
