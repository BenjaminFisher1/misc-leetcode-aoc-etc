@@ -0,0 +1,18 @@
+      ******************************************************
+      * Shared REJECT-FILE record layout, written by NAMEBAT
+      * and read back by NAMERPT.  COPY this member into the
+      * FILE SECTION of either program instead of hand-typing
+      * the fields, and use COPY ... REPLACING to rename the
+      * record and its fields to the caller's own prefix (e.g.
+      * RO- for the writer, RI- for the reader) where needed.
+      ******************************************************
+       01  REJECT-RECORD.
+           05 RJ-A                PIC X(10).
+           05 FILLER              PIC X.
+           05 RJ-B                PIC X(10).
+           05 FILLER              PIC X.
+           05 RJ-REASON-CODE      PIC X(2).
+           05 FILLER              PIC X.
+           05 RJ-REASON-TEXT      PIC X(30).
+           05 FILLER              PIC X.
+           05 RJ-DATE             PIC 9(8).
