@@ -0,0 +1,17 @@
+      ******************************************************
+      * Shared AUDIT-FILE record layout.  COPY this member
+      * into the FILE SECTION of every program that writes
+      * AUDOUT (NAMEBAT, NAMEMAINT) instead of hand-typing the
+      * fields, so a future audit-layout change only has to be
+      * made once.
+      ******************************************************
+       01  AUDIT-OUT-RECORD.
+           05 AU-A                PIC X(4).
+           05 FILLER              PIC X.
+           05 AU-B                PIC X(5).
+           05 FILLER              PIC X.
+           05 AU-NAME             PIC X(9).
+           05 FILLER              PIC X.
+           05 AU-DATE             PIC X(8).
+           05 FILLER              PIC X.
+           05 AU-TIME             PIC X(6).
