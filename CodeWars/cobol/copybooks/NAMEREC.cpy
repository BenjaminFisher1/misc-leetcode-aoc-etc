@@ -0,0 +1,11 @@
+      ******************************************************
+      * Shared A/B/NAME call interface for KATA and its
+      * callers.  COPY this member wherever that interface is
+      * declared instead of hand-typing the field widths, and
+      * use COPY ... REPLACING to rename the data names to a
+      * caller's own prefix where needed.
+      ******************************************************
+       01  A                      PIC X(4).
+       01  B                      PIC X(5).
+       01  NAME                   PIC X(9).
+       01  NAME-OVERFLOW-SW       PIC X.
