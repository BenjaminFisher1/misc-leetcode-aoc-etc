@@ -0,0 +1,13 @@
+      ******************************************************
+      * Shared NAME-MASTER-FILE record layout.  COPY this
+      * member into the FILE SECTION of every program that
+      * opens MASTIO instead of hand-typing the fields, so a
+      * future width or layout change (e.g. a wider B, or the
+      * NM-DATE added below) only has to be made once.
+      ******************************************************
+       01  NAME-MASTER-RECORD.
+           05 NM-NAME             PIC X(9).
+           05 NM-A                PIC X(4).
+           05 NM-B                PIC X(5).
+           05 NM-DATE              PIC 9(8).
+           05 NM-STATUS            PIC X.
