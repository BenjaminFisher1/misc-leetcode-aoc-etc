@@ -0,0 +1,38 @@
+//NAMEBAT  JOB (ACCTNO),'NAME GENERATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Daily NAME-generation run.  STEP20 drives NAMEBAT over the
+//* day's transaction file.  CHKPT holds the date and number of
+//* the last input record fully processed for that date; if the
+//* job abends, the operator resubmits it with RESTART=STEP20
+//* added to the JOB card above and STEP20 picks back up right
+//* after that record instead of reprocessing the file.  Do not
+//* code RESTART=STEP20 here in the baseline member - it belongs
+//* on the resubmission only, or STEP10 can never run.
+//*
+//* CHKPT is a VSAM RRDS (NAMEBAT.cbl declares CHECKPOINT-FILE
+//* ORGANIZATION RELATIVE/RANDOM) and, like MASTIO's KSDS below,
+//* is assumed already DEFINEd by IDCAMS outside this member -
+//* a plain SPACE= DD cannot allocate a VSAM cluster, and a
+//* DEFINE step coded here would have to run, and so delete and
+//* recreate CHKPT, on every resubmission, wiping out the very
+//* checkpoint a restart resubmission depends on.
+//*
+//STEP10   EXEC PGM=IEFBR14
+//TRANSIN  DD DISP=SHR,DSN=PROD.NAMEGEN.TRANSIN
+//NAMEOUT  DD DISP=(MOD,CATLG,CATLG),DSN=PROD.NAMEGEN.NAMEOUT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJOUT   DD DISP=(MOD,CATLG,CATLG),DSN=PROD.NAMEGEN.REJOUT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP20   EXEC PGM=NAMEBAT,COND=(0,NE,STEP10)
+//TRANSIN  DD DISP=SHR,DSN=PROD.NAMEGEN.TRANSIN
+//NAMEOUT  DD DISP=(MOD,CATLG,CATLG),DSN=PROD.NAMEGEN.NAMEOUT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJOUT   DD DISP=(MOD,CATLG,CATLG),DSN=PROD.NAMEGEN.REJOUT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MASTIO   DD DISP=SHR,DSN=PROD.NAMEGEN.MASTER
+//CHKPT    DD DISP=SHR,DSN=PROD.NAMEGEN.CHKPT
+//AUDOUT   DD DISP=(MOD,CATLG,CATLG),DSN=PROD.NAMEGEN.AUDIT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
