@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMERPT.
+      ******************************************************
+      * Daily summary report for NAME-generation processing.
+      * Reads the NAME master file and the reject report and
+      * prints a count of records processed, a count of
+      * duplicates rejected, and a breakdown of volume by
+      * distinct A value.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-MASTER-FILE ASSIGN TO MASTIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NM-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-MASTER-FILE.
+           COPY NAMEMSTR.
+       FD  REJECT-FILE.
+           COPY NAMEREJ
+               REPLACING REJECT-RECORD BY REJECT-IN-RECORD
+                         RJ-A            BY RI-A
+                         RJ-B            BY RI-B
+                         RJ-REASON-CODE  BY RI-REASON-CODE
+                         RJ-REASON-TEXT  BY RI-REASON-TEXT
+                         RJ-DATE         BY RI-DATE.
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS       PIC XX.
+       01  WS-REJECT-STATUS       PIC XX.
+       01  WS-REPORT-STATUS       PIC XX.
+       01  WS-MASTER-EOF-SW       PIC X           VALUE "N".
+           88 WS-MASTER-EOF                       VALUE "Y".
+       01  WS-REJECT-EOF-SW       PIC X           VALUE "N".
+           88 WS-REJECT-EOF                        VALUE "Y".
+       01  WS-PROCESSED-COUNT     PIC 9(6)        VALUE ZERO.
+       01  WS-DUP-COUNT           PIC 9(6)        VALUE ZERO.
+       01  WS-A-TABLE.
+           05 WS-A-ENTRY OCCURS 50 TIMES INDEXED BY WS-A-IDX.
+               10 WS-TAB-A        PIC X(4).
+               10 WS-TAB-COUNT    PIC 9(6).
+       01  WS-A-ENTRIES-USED      PIC 99          VALUE ZERO.
+       01  WS-A-TABLE-FULL-SW     PIC X           VALUE "N".
+           88 WS-A-TABLE-FULL                     VALUE "Y".
+       01  WS-A-OVERFLOW-COUNT    PIC 9(6)        VALUE ZERO.
+       01  WS-PRINT-COUNT         PIC ZZZ,ZZ9.
+       01  WS-RUN-DATE            PIC 9(8).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-SUMMARIZE-MASTER.
+           PERFORM 3000-COUNT-DUPLICATES.
+           PERFORM 4000-PRINT-REPORT.
+           PERFORM 9000-CLOSE-FILES.
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT NAME-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "NAMERPT: UNABLE TO OPEN MASTIO, STATUS "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT REJECT-FILE.
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "NAMERPT: UNABLE TO OPEN REJIN, STATUS "
+                       WS-REJECT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "NAMERPT: UNABLE TO OPEN RPTOUT, STATUS "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+      * NAME-MASTER-FILE is a permanent file covering every day
+      * this processing has ever run, so the counts below are
+      * restricted to NM-DATE = today's run date to keep this a
+      * daily report rather than a lifetime total.
+       2000-SUMMARIZE-MASTER.
+           PERFORM UNTIL WS-MASTER-EOF
+               READ NAME-MASTER-FILE NEXT RECORD
+                   AT END
+                       SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       IF NM-STATUS NOT = "V"
+                          AND NM-DATE = WS-RUN-DATE
+                           ADD 1 TO WS-PROCESSED-COUNT
+                           PERFORM 2100-ACCUM-BY-A
+                       END-IF
+               END-READ
+           END-PERFORM.
+      * WS-A-TABLE holds one entry per distinct A value seen today
+      * and is sized at 50 (OCCURS 50 TIMES).  A 51st distinct A
+      * value cannot be accommodated; rather than write past the
+      * end of the table, it is counted separately and flagged on
+      * the report instead of silently dropped or corrupting the
+      * entries already in the table.
+       2100-ACCUM-BY-A.
+           PERFORM VARYING WS-A-IDX FROM 1 BY 1
+                   UNTIL WS-A-IDX > WS-A-ENTRIES-USED
+                      OR WS-TAB-A (WS-A-IDX) = NM-A
+           END-PERFORM.
+           IF WS-A-IDX > WS-A-ENTRIES-USED
+               IF WS-A-ENTRIES-USED >= 50
+                   SET WS-A-TABLE-FULL TO TRUE
+                   ADD 1 TO WS-A-OVERFLOW-COUNT
+               ELSE
+                   ADD 1 TO WS-A-ENTRIES-USED
+                   SET WS-A-IDX TO WS-A-ENTRIES-USED
+                   MOVE NM-A TO WS-TAB-A (WS-A-IDX)
+                   MOVE 1 TO WS-TAB-COUNT (WS-A-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-TAB-COUNT (WS-A-IDX)
+           END-IF.
+       3000-COUNT-DUPLICATES.
+           PERFORM UNTIL WS-REJECT-EOF
+               READ REJECT-FILE
+                   AT END
+                       SET WS-REJECT-EOF TO TRUE
+                   NOT AT END
+                       IF RI-REASON-CODE = "05"
+                          AND RI-DATE = WS-RUN-DATE
+                           ADD 1 TO WS-DUP-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       4000-PRINT-REPORT.
+           MOVE "NAME GENERATION - DAILY SUMMARY REPORT" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-PROCESSED-COUNT TO WS-PRINT-COUNT.
+           STRING "RECORDS PROCESSED: " DELIMITED BY SIZE
+                  WS-PRINT-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE WS-DUP-COUNT TO WS-PRINT-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "DUPLICATES REJECTED: " DELIMITED BY SIZE
+                  WS-PRINT-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "BREAKDOWN BY A VALUE" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING WS-A-IDX FROM 1 BY 1
+                   UNTIL WS-A-IDX > WS-A-ENTRIES-USED
+               MOVE WS-TAB-COUNT (WS-A-IDX) TO WS-PRINT-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-TAB-A (WS-A-IDX) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      WS-PRINT-COUNT DELIMITED BY SIZE
+                 INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+           END-PERFORM.
+           IF WS-A-TABLE-FULL
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE WS-A-OVERFLOW-COUNT TO WS-PRINT-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "** A-VALUE TABLE FULL - " DELIMITED BY SIZE
+                      WS-PRINT-COUNT DELIMITED BY SIZE
+                      " RECORD(S) NOT BROKEN OUT BY A **"
+                          DELIMITED BY SIZE
+                 INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+           END-IF.
+       9000-CLOSE-FILES.
+           CLOSE NAME-MASTER-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE REPORT-FILE.
+       END PROGRAM NAMERPT.
